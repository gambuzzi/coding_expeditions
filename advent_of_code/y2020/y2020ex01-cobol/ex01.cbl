@@ -1,106 +1,765 @@
-  IDENTIFICATION DIVISION.                                        
-  PROGRAM-ID. AOC_Y2020_EX01.                                           
-  ENVIRONMENT DIVISION.                                           
-  INPUT-OUTPUT SECTION.                                            
-  FILE-CONTROL.                                                
-      SELECT FILE1 ASSIGN "input.txt"
-      ORGANIZATION IS LINE SEQUENTIAL                                   
-      ACCESS MODE IS SEQUENTIAL                                    
-      FILE STATUS IS WS-FS.                                       
-  DATA DIVISION.                                                  
-  FILE SECTION.                                                   
-      FD  FILE1.                                                       
-      01 STD-NO         PIC 9(05).                               
-  WORKING-STORAGE SECTION.                                         
-  77 WS-FS               PIC 9(02).                                
-  01 WS-EOF-SW           PIC X(01) VALUE 'N'.                     
-     88 EOF-SW           VALUE 'Y'.                                
-     88 NOT-EOF-SW       VALUE 'N'.               
+  IDENTIFICATION DIVISION.
+  PROGRAM-ID. AOC_Y2020_EX01.
+  ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+      SELECT PARM-FILE ASSIGN "parmctl.dat"
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-PARM-FS.
+
+      SELECT DEPT-FILE ASSIGN "deptctl.dat"
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-DEPT-FS.
+
+      SELECT FILE1 ASSIGN DYNAMIC WS-FILE1-NAME
+      ORGANIZATION IS LINE SEQUENTIAL
+      ACCESS MODE IS SEQUENTIAL
+      FILE STATUS IS WS-FS.
+
+      SELECT REPORT-FILE ASSIGN "report.txt"
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-RPT-FS.
+
+      *> PERIODICALLY REWRITTEN WHILE A DEPTH SEARCH IS IN PROGRESS SO
+      *> A KILLED JOB CAN PICK UP WHERE IT LEFT OFF INSTEAD OF RESCANNING
+      *> EVERY DEPARTMENT/DEPTH FROM THE START ON RERUN.
+      SELECT CHECKPOINT-FILE ASSIGN "checkpoint.dat"
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-CKPT-FS.
+  DATA DIVISION.
+  FILE SECTION.
+      FD  PARM-FILE.
+      01 PARM-RECORD.
+         03 PARM-TARGET-SUM    PIC 9(10).
+         03 PARM-DEPTH-MIN     PIC 9(02).
+         03 PARM-DEPTH-MAX     PIC 9(02).
+
+      *> ONE DEPARTMENT CODE AND EXTRACT FILENAME PER RECORD, SEPARATED
+      *> BY ONE OR MORE SPACES - NOT FIXED COLUMNS, SO THE DEPARTMENT
+      *> CODE DOES NOT NEED TO BE PADDED TO ANY PARTICULAR WIDTH. A RUN
+      *> WITH NO deptctl.dat PROCESSES input.txt AS A SINGLE,
+      *> UNTAGGED DEPARTMENT SO PRE-EXISTING JOBS STILL WORK.
+      FD  DEPT-FILE.
+      01 DEPT-RECORD          PIC X(90).
+
+      FD  FILE1.
+      01 STD-NO         PIC 9(05).
+
+      *> SIZED TO COVER THE DEPTH-10/38-DIGIT-PRODUCT WORST CASE BUILT BY
+      *> REPORT-COMBINATION-MATCH (WELL UNDER 256 BYTES) WITH ROOM TO
+      *> SPARE, SO THE STRING CALLS THAT BUILD IT DON'T RUN OUT OF ROOM.
+      FD  REPORT-FILE.
+      01 REPORT-LINE     PIC X(256).
+
+      *> ONE RECORD NAMING THE DEPARTMENT/EXTRACT AND COMBINATION DEPTH
+      *> A SEARCH WAS PART WAY THROUGH, PLUS THE ODOMETER POSITIONS
+      *> (WS-COMB-IDX) IT HAD REACHED, SO THAT SEARCH CAN BE RESUMED
+      *> INSTEAD OF RESTARTED.
+      FD  CHECKPOINT-FILE.
+      01 CHECKPOINT-RECORD.
+         03 CKPT-DEPT          PIC X(10).
+         03 CKPT-FILENAME      PIC X(80).
+         03 CKPT-DEPTH         PIC 9(02).
+         03 CKPT-COMB-IDX      PIC 9(08) OCCURS 10 TIMES.
+         03 CKPT-TRY-COUNT     PIC 9(10).
+  WORKING-STORAGE SECTION.
+  77 WS-FS               PIC 9(02).
+  77 WS-PARM-FS          PIC 9(02).
+  77 WS-DEPT-FS          PIC 9(02).
+  77 WS-RPT-FS           PIC 9(02).
+  77 WS-CKPT-FS          PIC 9(02).
+  01 WS-EOF-SW           PIC X(01) VALUE 'N'.
+     88 EOF-SW           VALUE 'Y'.
+     88 NOT-EOF-SW       VALUE 'N'.
+  01 WS-PARM-EOF-SW      PIC X(01) VALUE 'N'.
+     88 PARM-EOF         VALUE 'Y'.
+  01 WS-DEPT-EOF-SW      PIC X(01) VALUE 'N'.
+     88 DEPT-EOF         VALUE 'Y'.
+  01 WS-FILE1-OPENED-SW  PIC X(01) VALUE 'N'.
+     88 FILE1-OPENED     VALUE 'Y'.
+  01 WS-ABORT-SW         PIC X(01) VALUE 'N'.
+     88 ABORT-RUN        VALUE 'Y'.
+  01 WS-RETURN-CODE      PIC 9(02) VALUE 0.
+  01 WS-FILE1-NAME       PIC X(80) VALUE 'input.txt'.
+  01 WS-CURRENT-DEPT     PIC X(10) VALUE SPACES.
+  01 WS-TABLE-FULL-SW    PIC X(01) VALUE 'N'.
+     88 TABLE-CEILING-HIT VALUE 'Y'.
+  *> THE OCCURS CEILING IS KEPT IN A WORKING-STORAGE CONSTANT SO THE
+  *> READ LOOP'S GUARD BELOW STAYS IN STEP WITH THE TABLE SIZE.
+  01 WS-MAX-ENTRIES      PIC 9(008) COMP VALUE 50000.
   01  LS-DYNAMIC-TBL-REC.
     03  LS-DYNAMIC-NBR-ENTRIES PIC  9(008) COMP.
-    03  LS-DYNAMIC-ENTRIES     OCCURS 1 TO 1000 TIMES
+    03  LS-DYNAMIC-ENTRIES     OCCURS 1 TO 50000 TIMES
                                DEPENDING ON LS-DYNAMIC-NBR-ENTRIES
-                               INDEXED BY X-LS-DE, X-LS-DE-MAX, J, K
-                               PIC  9(5).                 
-
-  01  RES                PIC 9(10).
-  01  RES2                PIC 9(10).
-  01  RET                 PIC S9(10)9.
-  01  VIS                 PIC Z(10)9.
-
-  PROCEDURE DIVISION.  
-  MAIN-PARA.                                            
-      *> DISPLAY 'SEQUENTIAL FILE READING...'.                        
-      OPEN INPUT FILE1.                                            
-      PERFORM UNTIL EOF-SW                                        
-         READ FILE1 INTO LS-DYNAMIC-ENTRIES(X-LS-DE)                                           
-         AT END 
-             MOVE 'Y' TO WS-EOF-SW                              
-         NOT AT END 
-             ADD 1 TO X-LS-DE
-             ADD 1 TO X-LS-DE-MAX
-         END-READ
-      END-PERFORM.                                                 
-      
-      *> PART1
-
-      MOVE 1 TO X-LS-DE
-      MOVE -1 TO RET
-
-      PERFORM UNTIL X-LS-DE >= X-LS-DE-MAX
-          MOVE X-LS-DE TO J
-          ADD 1 TO J
-          PERFORM UNTIL J >= X-LS-DE-MAX
-              ADD LS-DYNAMIC-ENTRIES(X-LS-DE) TO LS-DYNAMIC-ENTRIES(J) GIVING RES
-              IF RES IS = 2020 THEN
-                 MULTIPLY LS-DYNAMIC-ENTRIES(X-LS-DE) BY LS-DYNAMIC-ENTRIES(J) GIVING RET
-                 MOVE RET TO VIS
-                 DISPLAY 'PART1 -> ' VIS
-                 EXIT PERFORM
+                               INDEXED BY X-LS-DE, X-LS-DE-MAX
+                               PIC  9(5).
+
+  01  WS-TARGET-SUM      PIC 9(10) VALUE 2020.
+
+  *> DEPTH-MIN/DEPTH-MAX DRIVE THE GENERALIZED COMBINATION SEARCH
+  *> BELOW. THE DEFAULTS OF 2 AND 3 REPRODUCE THE ORIGINAL PAIR
+  *> (PART1) AND TRIPLE (PART2) CHECKS WHEN NO CONTROL CARD IS GIVEN.
+  01  WS-DEPTH-MIN       PIC 9(02) VALUE 2.
+  01  WS-DEPTH-MAX       PIC 9(02) VALUE 3.
+  01  WS-MAX-COMB-DEPTH  PIC 9(02) COMP VALUE 10.
+  *> A BAD CONTROL CARD (DEPTH-MIN > DEPTH-MAX, OR EITHER OUTSIDE THE
+  *> SUPPORTED 1-THRU-WS-MAX-COMB-DEPTH WINDOW) MUST STOP THE JOB WITH
+  *> A LOUD DIAGNOSTIC RATHER THAN QUIETLY SEARCHING NOTHING.
+  01  WS-DEPTH-RANGE-SW  PIC X(01) VALUE 'N'.
+      88 DEPTH-RANGE-INVALID VALUE 'Y'.
+  *> SET WHEN SOMETHING AT THE JOB LEVEL (A BAD CONTROL CARD, OR A
+  *> REPORT FILE THAT WON'T OPEN) MAKES THE REST OF THE RUN POINTLESS.
+  01  WS-JOB-ABORT-SW    PIC X(01) VALUE 'N'.
+      88 JOB-ABORT-RUN   VALUE 'Y'.
+  01  WS-RPT-OPENED-SW   PIC X(01) VALUE 'N'.
+      88 RPT-OPENED      VALUE 'Y'.
+  01  WS-COMB-DEPTH      PIC 9(02) COMP.
+  01  WS-COMB-IDX-TBL.
+      03 WS-COMB-IDX     PIC 9(08) COMP OCCURS 10 TIMES INDEXED BY X-CI.
+  01  WS-COMB-SUM        PIC 9(10).
+  01  WS-ADV-POS         PIC 9(02) COMP.
+  01  WS-ADV-MAXVAL      PIC 9(08) COMP.
+  01  WS-ADV-FOUND-SW    PIC X(01) VALUE 'N'.
+      88 ADV-FOUND       VALUE 'Y'.
+  01  WS-COMB-DONE-SW    PIC X(01) VALUE 'N'.
+      88 COMB-EXHAUSTED  VALUE 'Y'.
+  01  WS-MATCH-SW        PIC X(01) VALUE 'N'.
+      88 MATCH-FOUND     VALUE 'Y'.
+
+  *> CHECKPOINT/RESTART WORKING STORAGE. WS-CKPT-LOADED-SW IS TURNED ON
+  *> ONLY WHEN A PRIOR RUN LEFT A NON-EMPTY checkpoint.dat BEHIND;
+  *> WS-RESUME-REACHED-SW TRACKS WHETHER WE'VE WORKED BACK UP TO THE
+  *> DEPARTMENT THE CHECKPOINT WAS TAKEN IN SO EARLIER DEPARTMENTS (ALL
+  *> ALREADY COMPLETE AT CHECKPOINT TIME) CAN BE SKIPPED ON RESTART.
+  01  WS-CKPT-LOADED-SW   PIC X(01) VALUE 'N'.
+      88 CKPT-LOADED      VALUE 'Y'.
+  01  WS-RESUME-REACHED-SW PIC X(01) VALUE 'N'.
+      88 RESUME-REACHED   VALUE 'Y'.
+  01  WS-CKPT-CONSUMED-SW PIC X(01) VALUE 'N'.
+      88 CKPT-CONSUMED    VALUE 'Y'.
+  01  WS-CKPT-INTERVAL    PIC 9(08) COMP VALUE 100000.
+  01  WS-TRY-COUNT        PIC 9(10).
+  01  WS-CKPT-QUOT        PIC 9(08) COMP.
+  01  WS-CKPT-REM         PIC 9(08) COMP.
+  01  WS-DEPT-SKIP-SW     PIC X(01) VALUE 'N'.
+      88 SKIP-THIS-DEPT   VALUE 'Y'.
+
+  *> SIZED TO THE LARGEST FIELD WIDTH GNUCOBOL WILL ALLOW (38 DIGITS).
+  *> EVEN THAT ISN'T WIDE ENOUGH FOR THE WORST CASE OF WS-MAX-COMB-DEPTH
+  *> ENTRIES AT 99999 EACH, SO THE MULTIPLY BELOW STILL CARRIES AN
+  *> ON SIZE ERROR CHECK RATHER THAN TRUSTING THE FIELD WIDTH ALONE.
+  01  RET                 PIC S9(38).
+  01  VIS                 PIC Z(37)9.
+  01  WS-PRODUCT-OVFL-SW  PIC X(01) VALUE 'N'.
+      88 PRODUCT-OVERFLOW VALUE 'Y'.
+
+  01  WS-REPORT-DATE     PIC 9(08).
+  01  WS-REPORT-REC      PIC X(256).
+  01  WS-REPORT-PTR      PIC 9(04) COMP.
+  01  WS-DEPTH-EDIT      PIC Z9.
+  01  WS-ENTRY-EDIT      PIC ZZZZ9.
+  01  WS-REPORT-OVFL-SW  PIC X(01) VALUE 'N'.
+      88 REPORT-LINE-OVERFLOW VALUE 'Y'.
+
+  PROCEDURE DIVISION.
+  MAIN-PARA.
+      *> READ THE RECONCILIATION TARGET AND THE COMBINATION-DEPTH
+      *> RANGE FROM THE CONTROL CARD FILE. IF THE CONTROL FILE IS
+      *> ABSENT OR EMPTY THE BUILT-IN DEFAULTS ABOVE ARE LEFT IN
+      *> PLACE SO EXISTING JOBS STILL RUN UNCHANGED.
+      OPEN INPUT PARM-FILE.
+      IF WS-PARM-FS = '00'
+          READ PARM-FILE INTO PARM-RECORD
+              AT END
+                  MOVE 'Y' TO WS-PARM-EOF-SW
+              NOT AT END
+                  IF WS-PARM-FS = '00'
+                      MOVE PARM-TARGET-SUM TO WS-TARGET-SUM
+                      MOVE PARM-DEPTH-MIN  TO WS-DEPTH-MIN
+                      MOVE PARM-DEPTH-MAX  TO WS-DEPTH-MAX
+                  ELSE
+                      DISPLAY 'AOC_Y2020_EX01 - PARM-FILE READ ERROR, FILE STATUS = '
+                          WS-PARM-FS
+                      IF WS-RETURN-CODE < 12
+                          MOVE 12 TO WS-RETURN-CODE
+                      END-IF
+                  END-IF
+          END-READ
+          CLOSE PARM-FILE
+          IF WS-PARM-FS NOT = '00'
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE PARM-FILE, FILE STATUS = '
+                  WS-PARM-FS
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
               END-IF
-              ADD 1 TO J
+          END-IF
+      END-IF.
+
+      *> A DEPTH WINDOW THAT CAN'T PRODUCE A SEARCH (MIN ABOVE MAX, OR
+      *> EITHER END OUTSIDE WHAT THE TABLES SUPPORT) MUST STOP THE JOB
+      *> WITH A DIAGNOSTIC INSTEAD OF QUIETLY REPORTING NOTHING.
+      PERFORM VALIDATE-DEPTH-RANGE.
+
+      ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+
+      IF NOT JOB-ABORT-RUN
+          *> IF A PRIOR RUN LEFT A CHECKPOINT BEHIND, LOAD IT SO
+          *> PROCESS-ONE-FILE1/SEARCH-COMBINATIONS CAN SKIP DEPARTMENTS
+          *> AND DEPTHS ALREADY COMPLETE AND RESUME THE IN-FLIGHT DEPTH
+          *> SEARCH FROM THE ODOMETER POSITION IT HAD REACHED. THIS
+          *> MUST HAPPEN BEFORE THE REPORT FILE IS OPENED BELOW, SINCE
+          *> A RESUMED RUN HAS TO EXTEND THE REPORT THE KILLED RUN LEFT
+          *> BEHIND RATHER THAN TRUNCATE IT AND LOSE THE WORK ALREADY
+          *> RECORDED THERE.
+          PERFORM LOAD-CHECKPOINT
+
+          *> A COLD RUN STARTS THE REPORT FRESH. A RESUMED RUN EXTENDS
+          *> THE REPORT LEFT BY THE RUN THAT WAS CHECKPOINTED, SO THE
+          *> MATCHES FOR DEPARTMENTS AND DEPTHS ALREADY COMPLETE (AND
+          *> THEREFORE SKIPPED BELOW) STAY IN THE CONSOLIDATED REPORT
+          *> INSTEAD OF BEING SILENTLY DROPPED. IF THERE'S NO REPORT TO
+          *> EXTEND (THE CHECKPOINT SURVIVED BUT report.txt DIDN'T),
+          *> FALL BACK TO STARTING IT FRESH.
+          IF CKPT-LOADED
+              OPEN EXTEND REPORT-FILE
+              IF WS-RPT-FS NOT = '00'
+                  OPEN OUTPUT REPORT-FILE
+              END-IF
+          ELSE
+              OPEN OUTPUT REPORT-FILE
+          END-IF
+
+          IF WS-RPT-FS = '00'
+              MOVE 'Y' TO WS-RPT-OPENED-SW
+          ELSE
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO OPEN REPORT-FILE, FILE STATUS = '
+                  WS-RPT-FS
+              MOVE 'Y' TO WS-JOB-ABORT-SW
+              MOVE 12 TO WS-RETURN-CODE
+          END-IF
+      END-IF.
+
+      IF NOT JOB-ABORT-RUN
+          *> A DEPARTMENT CONTROL FILE DRIVES ONE PASS OF THE SEARCH PER
+          *> DEPARTMENT EXTRACT, ALL FEEDING THE SAME CONSOLIDATED REPORT.
+          *> WHEN THE CONTROL FILE ISN'T PRESENT, FALL BACK TO THE SINGLE
+          *> input.txt RUN SO A JOB WITHOUT IT BEHAVES AS BEFORE.
+          OPEN INPUT DEPT-FILE
+          IF WS-DEPT-FS = '00'
+              PERFORM UNTIL DEPT-EOF
+                  READ DEPT-FILE INTO DEPT-RECORD
+                      AT END
+                          MOVE 'Y' TO WS-DEPT-EOF-SW
+                      NOT AT END
+                          IF WS-DEPT-FS = '00'
+                              MOVE SPACES         TO WS-CURRENT-DEPT
+                              MOVE SPACES         TO WS-FILE1-NAME
+                              UNSTRING DEPT-RECORD DELIMITED BY ALL SPACE
+                                  INTO WS-CURRENT-DEPT WS-FILE1-NAME
+                              END-UNSTRING
+                              PERFORM PROCESS-ONE-FILE1
+                          ELSE
+                              *> A NON-EOF READ ERROR CAN'T BE TRUSTED TO
+                              *> ADVANCE THE FILE POSITION ON RETRY -
+                              *> STOP THE LOOP RATHER THAN RISK SPINNING
+                              *> ON THE SAME BAD RECORD FOREVER.
+                              DISPLAY 'AOC_Y2020_EX01 - DEPT-FILE READ ERROR, FILE STATUS = '
+                                  WS-DEPT-FS
+                              IF WS-RETURN-CODE < 12
+                                  MOVE 12 TO WS-RETURN-CODE
+                              END-IF
+                              MOVE 'Y' TO WS-DEPT-EOF-SW
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE DEPT-FILE
+              IF WS-DEPT-FS NOT = '00'
+                  DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE DEPT-FILE, FILE STATUS = '
+                      WS-DEPT-FS
+                  IF WS-RETURN-CODE < 12
+                      MOVE 12 TO WS-RETURN-CODE
+                  END-IF
+              END-IF
+          ELSE
+              MOVE SPACES     TO WS-CURRENT-DEPT
+              MOVE 'input.txt' TO WS-FILE1-NAME
+              PERFORM PROCESS-ONE-FILE1
+          END-IF
+
+          *> A LOADED CHECKPOINT THAT NAMED A DEPARTMENT THIS RUN NEVER
+          *> ENCOUNTERED (deptctl.dat WAS EDITED OR REMOVED, OR THE
+          *> CHECKPOINT BELONGS TO A DIFFERENT CONFIGURATION ENTIRELY)
+          *> MEANS PROCESS-ONE-FILE1 TREATED EVERY DEPARTMENT IT DID SEE
+          *> AS "ALREADY COMPLETE" AND SKIPPED ALL OF THEM - NOTHING WAS
+          *> ACTUALLY SEARCHED. THAT IS A CONFIGURATION ERROR, NOT A
+          *> CLEAN COMPLETION, SO THE CHECKPOINT MUST SURVIVE (IT'S THE
+          *> ONLY RECORD OF THE IN-FLIGHT SEARCH) AND THE RUN MUST SAY SO
+          *> LOUDLY RATHER THAN FALLING THROUGH TO THE TRUNCATE-AND-
+          *> REPORT-CLEAN PATH BELOW.
+          IF CKPT-LOADED AND NOT RESUME-REACHED
+              DISPLAY 'AOC_Y2020_EX01 - CHECKPOINTED DEPARTMENT ' CKPT-DEPT
+                  ' WAS NEVER ENCOUNTERED IN THIS RUN - CHECK deptctl.dat'
+              DISPLAY 'AOC_Y2020_EX01 - CHECKPOINT LEFT INTACT, NO DEPARTMENTS WERE SEARCHED'
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          ELSE
+              *> A RUN THAT REACHES THIS POINT COMPLETED EVERY DEPARTMENT
+              *> AND DEPTH - THERE'S NOTHING LEFT TO RESUME, SO TRUNCATE
+              *> ANY CHECKPOINT LEFT BY AN EARLIER, KILLED RUN.
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF WS-CKPT-FS NOT = '00'
+                  DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLEAR CHECKPOINT-FILE, FILE STATUS = '
+                      WS-CKPT-FS
+                  IF WS-RETURN-CODE < 12
+                      MOVE 12 TO WS-RETURN-CODE
+                  END-IF
+              END-IF
+              CLOSE CHECKPOINT-FILE
+              IF WS-CKPT-FS NOT = '00'
+                  DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE CHECKPOINT-FILE, FILE STATUS = '
+                      WS-CKPT-FS
+                  IF WS-RETURN-CODE < 12
+                      MOVE 12 TO WS-RETURN-CODE
+                  END-IF
+              END-IF
+          END-IF
+      END-IF.
+
+      IF RPT-OPENED
+          CLOSE REPORT-FILE
+          IF WS-RPT-FS NOT = '00'
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE REPORT-FILE, FILE STATUS = '
+                  WS-RPT-FS
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          END-IF
+      END-IF.
+
+      MOVE WS-RETURN-CODE TO RETURN-CODE.
+      STOP RUN.
+
+  *> VALIDATE-DEPTH-RANGE CATCHES A CONTROL CARD WHOSE DEPTH-MIN/MAX
+  *> CAN'T DRIVE A SEARCH AT ALL (AN EMPTY WINDOW, OR A BOUND OUTSIDE
+  *> WHAT THE COMBINATION TABLES SUPPORT) SO THE JOB STOPS WITH A
+  *> DIAGNOSTIC INSTEAD OF A "CLEAN" RUN THAT SILENTLY SEARCHED NOTHING.
+  VALIDATE-DEPTH-RANGE.
+      IF WS-DEPTH-MIN < 1
+          DISPLAY 'AOC_Y2020_EX01 - INVALID DEPTH-MIN ' WS-DEPTH-MIN
+              ' (MUST BE AT LEAST 1)'
+          MOVE 'Y' TO WS-DEPTH-RANGE-SW
+      END-IF
+      IF WS-DEPTH-MAX > WS-MAX-COMB-DEPTH
+          DISPLAY 'AOC_Y2020_EX01 - INVALID DEPTH-MAX ' WS-DEPTH-MAX
+              ' EXCEEDS THE SUPPORTED MAXIMUM DEPTH OF ' WS-MAX-COMB-DEPTH
+          MOVE 'Y' TO WS-DEPTH-RANGE-SW
+      END-IF
+      IF WS-DEPTH-MIN > WS-DEPTH-MAX
+          DISPLAY 'AOC_Y2020_EX01 - INVALID DEPTH RANGE, DEPTH-MIN ' WS-DEPTH-MIN
+              ' EXCEEDS DEPTH-MAX ' WS-DEPTH-MAX
+          MOVE 'Y' TO WS-DEPTH-RANGE-SW
+      END-IF
+      IF DEPTH-RANGE-INVALID
+          MOVE 'Y' TO WS-JOB-ABORT-SW
+          MOVE 12 TO WS-RETURN-CODE
+      END-IF.
+
+  *> LOAD-CHECKPOINT READS ANY CHECKPOINT LEFT BY A PRIOR, KILLED RUN.
+  *> AN EMPTY OR MISSING checkpoint.dat (THE NORMAL CASE) LEAVES
+  *> WS-CKPT-LOADED-SW OFF AND THE RUN PROCEEDS COLD AS BEFORE.
+  LOAD-CHECKPOINT.
+      OPEN INPUT CHECKPOINT-FILE.
+      IF WS-CKPT-FS = '00'
+          READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+              AT END
+                  CONTINUE
+              NOT AT END
+                  MOVE 'Y' TO WS-CKPT-LOADED-SW
+                  DISPLAY 'AOC_Y2020_EX01 - RESUMING FROM CHECKPOINT, DEPT='
+                      CKPT-DEPT ' DEPTH=' CKPT-DEPTH
+          END-READ
+          CLOSE CHECKPOINT-FILE
+          IF WS-CKPT-FS NOT = '00'
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE CHECKPOINT-FILE, FILE STATUS = '
+                  WS-CKPT-FS
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          END-IF
+      END-IF.
+
+  *> PROCESS-ONE-FILE1 RUNS THE FULL LOAD-AND-SEARCH SEQUENCE
+  *> AGAINST WHICHEVER EXTRACT IS CURRENTLY NAMED IN WS-FILE1-NAME,
+  *> TAGGING EVERY REPORT LINE WITH WS-CURRENT-DEPT. A FILE-STATUS
+  *> PROBLEM ON ONE DEPARTMENT'S EXTRACT IS FLAGGED AND SKIPPED
+  *> RATHER THAN ABORTING THE WHOLE CONSOLIDATED RUN.
+  PROCESS-ONE-FILE1.
+      MOVE 'N' TO WS-DEPT-SKIP-SW
+
+      *> A DEPARTMENT THAT ISN'T THE ONE NAMED IN A LOADED CHECKPOINT,
+      *> AND THAT WE HAVEN'T YET REACHED, MUST HAVE FINISHED BEFORE THE
+      *> CHECKPOINT WAS TAKEN - SKIP IT RATHER THAN REDOING IT.
+      IF CKPT-LOADED AND NOT RESUME-REACHED
+          IF WS-CURRENT-DEPT = CKPT-DEPT
+              MOVE 'Y' TO WS-RESUME-REACHED-SW
+          ELSE
+              MOVE 'Y' TO WS-DEPT-SKIP-SW
+              DISPLAY 'AOC_Y2020_EX01 - SKIPPING DEPT ' WS-CURRENT-DEPT
+                  ' (ALREADY COMPLETE AT LAST CHECKPOINT)'
+          END-IF
+      END-IF
+
+      IF NOT SKIP-THIS-DEPT
+          MOVE 'N' TO WS-EOF-SW
+          MOVE 'N' TO WS-ABORT-SW
+          MOVE 'N' TO WS-TABLE-FULL-SW
+          MOVE 'N' TO WS-FILE1-OPENED-SW
+          MOVE 1 TO X-LS-DE
+          MOVE 1 TO X-LS-DE-MAX
+
+          *> FILE1 OPEN/READ/CLOSE ARE ALL FILE-STATUS CHECKED SO A
+          *> MISSING/LOCKED INPUT FILE OR A BAD RECORD IS REPORTED
+          *> CLEARLY AND TURNED INTO A NON-ZERO RETURN CODE INSTEAD OF
+          *> AN ABEND OR A SILENTLY HALF-FILLED ENTRY TABLE.
+          OPEN INPUT FILE1
+          IF WS-FS NOT = '00'
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO OPEN FILE1 (' WS-FILE1-NAME
+                  '), FILE STATUS = ' WS-FS
+              MOVE 'Y' TO WS-ABORT-SW
+              MOVE 12 TO WS-RETURN-CODE
+          ELSE
+              MOVE 'Y' TO WS-FILE1-OPENED-SW
+          END-IF
+
+          *> STOP LOADING (RATHER THAN OVERRUNNING THE TABLE) IF THE
+          *> ENTRY COUNT REACHES THE OCCURS CEILING BEFORE EOF, AND FLAG
+          *> IT CLEARLY SO A TRUNCATED LOAD DOESN'T PASS FOR A CLEAN RUN.
+          PERFORM UNTIL EOF-SW OR ABORT-RUN OR TABLE-CEILING-HIT
+             READ FILE1 INTO LS-DYNAMIC-ENTRIES(X-LS-DE)
+             AT END
+                 MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                 IF WS-FS NOT = '00'
+                     DISPLAY 'AOC_Y2020_EX01 - FILE1 READ ERROR (' WS-FILE1-NAME
+                         '), FILE STATUS = ' WS-FS
+                     MOVE 'Y' TO WS-ABORT-SW
+                     MOVE 12 TO WS-RETURN-CODE
+                 ELSE
+                     ADD 1 TO X-LS-DE
+                     ADD 1 TO X-LS-DE-MAX
+                     IF X-LS-DE > WS-MAX-ENTRIES
+                         DISPLAY 'AOC_Y2020_EX01 - WARNING: ENTRY TABLE CEILING OF '
+                             WS-MAX-ENTRIES ' REACHED BEFORE END OF ' WS-FILE1-NAME
+                         MOVE 'Y' TO WS-TABLE-FULL-SW
+                         IF WS-RETURN-CODE < 4
+                             MOVE 4 TO WS-RETURN-CODE
+                         END-IF
+                     END-IF
+                 END-IF
+             END-READ
           END-PERFORM
-          IF RET IS NOT = -1 THEN
-              EXIT PERFORM
+
+          *> RUN THE COMBINATION SEARCH FOR EACH REQUESTED COMBINATION
+          *> DEPTH (2 FOR PAIRS, 3 FOR TRIPLES, AND SO ON) AGAINST THE
+          *> SAME ENTRY TABLE INSTEAD OF A HAND-WRITTEN PARAGRAPH PER
+          *> DEPTH.
+          IF NOT ABORT-RUN
+              PERFORM VARYING WS-COMB-DEPTH FROM WS-DEPTH-MIN BY 1
+                      UNTIL WS-COMB-DEPTH > WS-DEPTH-MAX
+                  IF WS-COMB-DEPTH > 0 AND WS-COMB-DEPTH NOT > WS-MAX-COMB-DEPTH
+                      IF CKPT-LOADED AND NOT CKPT-CONSUMED
+                              AND WS-CURRENT-DEPT = CKPT-DEPT
+                              AND WS-COMB-DEPTH < CKPT-DEPTH
+                          *> THIS DEPTH FINISHED BEFORE THE CHECKPOINT
+                          *> WAS TAKEN - GO STRAIGHT TO THE IN-FLIGHT ONE.
+                          CONTINUE
+                      ELSE
+                          PERFORM SEARCH-COMBINATIONS
+                      END-IF
+                  END-IF
+              END-PERFORM
+          END-IF
+
+          IF FILE1-OPENED
+              CLOSE FILE1
+              IF WS-FS NOT = '00'
+                  DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE FILE1 (' WS-FILE1-NAME
+                      '), FILE STATUS = ' WS-FS
+                  MOVE 'Y' TO WS-ABORT-SW
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          END-IF
+      END-IF.
+
+  *> SEARCH-COMBINATIONS FINDS THE FIRST SET OF WS-COMB-DEPTH ENTRIES
+  *> (IN ASCENDING TABLE-POSITION ORDER, NO ENTRY REUSED) THAT SUMS
+  *> TO WS-TARGET-SUM, AND WRITES THE MATCHED PRODUCT TO THE REPORT.
+  *> THIS REPLACES THE SEPARATE PART1 (PAIRS) AND PART2 (TRIPLES)
+  *> PARAGRAPHS WITH ONE ROUTINE DRIVEN BY WS-COMB-DEPTH.
+  SEARCH-COMBINATIONS.
+      MOVE 'N' TO WS-MATCH-SW
+      MOVE 'N' TO WS-COMB-DONE-SW
+      MOVE 0 TO WS-TRY-COUNT
+
+      IF WS-COMB-DEPTH > (X-LS-DE-MAX - 1)
+          MOVE 'Y' TO WS-COMB-DONE-SW
+      ELSE
+          IF CKPT-LOADED AND NOT CKPT-CONSUMED
+                  AND WS-CURRENT-DEPT = CKPT-DEPT
+                  AND WS-COMB-DEPTH = CKPT-DEPTH
+              *> RESUME THIS DEPTH'S SEARCH FROM THE EXACT ODOMETER
+              *> POSITION THE LAST CHECKPOINT RECORDED, RATHER THAN
+              *> STARTING OVER AT THE FIRST COMBINATION.
+              PERFORM VARYING X-CI FROM 1 BY 1 UNTIL X-CI > WS-COMB-DEPTH
+                  MOVE CKPT-COMB-IDX(X-CI) TO WS-COMB-IDX(X-CI)
+              END-PERFORM
+              MOVE CKPT-TRY-COUNT TO WS-TRY-COUNT
+              MOVE 'Y' TO WS-CKPT-CONSUMED-SW
+          ELSE
+              PERFORM VARYING X-CI FROM 1 BY 1 UNTIL X-CI > WS-COMB-DEPTH
+                  SET WS-COMB-IDX(X-CI) TO X-CI
+              END-PERFORM
           END-IF
+      END-IF
 
-          ADD 1 TO X-LS-DE
+      PERFORM UNTIL MATCH-FOUND OR COMB-EXHAUSTED
+          PERFORM SUM-COMBINATION
+          IF WS-COMB-SUM = WS-TARGET-SUM
+              PERFORM REPORT-COMBINATION-MATCH
+              MOVE 'Y' TO WS-MATCH-SW
+          ELSE
+              PERFORM ADVANCE-COMBINATION
+              IF NOT COMB-EXHAUSTED
+                  ADD 1 TO WS-TRY-COUNT
+                  DIVIDE WS-TRY-COUNT BY WS-CKPT-INTERVAL
+                      GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+                  IF WS-CKPT-REM = 0
+                      PERFORM WRITE-CHECKPOINT
+                  END-IF
+              END-IF
+          END-IF
       END-PERFORM
 
-      *> PART2
-
-      MOVE 1 TO X-LS-DE
-      MOVE -1 TO RET
-
-      PERFORM UNTIL X-LS-DE >= X-LS-DE-MAX
-          MOVE X-LS-DE TO J
-          ADD 1 TO J
-          PERFORM UNTIL J >= X-LS-DE-MAX
-              ADD LS-DYNAMIC-ENTRIES(X-LS-DE) TO LS-DYNAMIC-ENTRIES(J) GIVING RES
-              MOVE J TO K
-              ADD 1 TO K
-              PERFORM UNTIL K >= X-LS-DE-MAX
-                     ADD LS-DYNAMIC-ENTRIES(K) TO RES GIVING RES2
-                     IF RES2 IS = 2020 THEN
-                        MULTIPLY LS-DYNAMIC-ENTRIES(X-LS-DE) BY LS-DYNAMIC-ENTRIES(J) GIVING RET
-                        MULTIPLY LS-DYNAMIC-ENTRIES(K) BY RET
-                        MOVE RET TO VIS
-                        DISPLAY 'PART2 -> ' VIS
-                        EXIT PERFORM
-                     END-IF
-              ADD 1 TO K
+      *> A RECONCILIATION THAT NEVER HITS THE TARGET SUM IS A FAILED
+      *> RUN, NOT A QUIET SUCCESS - SAY SO AND MARK THE RETURN CODE
+      *> SO THE SCHEDULER CAN ALERT ON IT.
+      IF NOT MATCH-FOUND
+          MOVE WS-COMB-DEPTH TO WS-DEPTH-EDIT
+          DISPLAY 'AOC_Y2020_EX01 - NO MATCH FOUND FOR DEPT ' WS-CURRENT-DEPT
+              ' DEPTH ' WS-DEPTH-EDIT
+          IF WS-RETURN-CODE < 8
+              MOVE 8 TO WS-RETURN-CODE
+          END-IF
+      END-IF.
+
+  *> WRITE-CHECKPOINT RECORDS THE CURRENT DEPARTMENT/DEPTH AND ODOMETER
+  *> POSITION SO A KILLED JOB CAN BE RESTARTED FROM HERE INSTEAD OF
+  *> FROM RECORD 1. THE FILE HOLDS ONE RECORD, REWRITTEN EACH TIME.
+  WRITE-CHECKPOINT.
+      *> A CHECKPOINT IS ONLY AS GOOD AS THE REPORT LINES IT PROMISES ARE
+      *> ALREADY SAFE. REPORT-FILE STAYS OPEN FOR THE WHOLE RUN FOR SPEED,
+      *> SO ANY MATCH LINES WRITTEN SINCE THE LAST CHECKPOINT ARE STILL
+      *> SITTING IN AN UNFLUSHED BUFFER - AN UNTRAPPABLE KILL OF THE JOB
+      *> WOULD LOSE THEM EVEN THOUGH THE CHECKPOINT BEING WRITTEN BELOW
+      *> SAYS THIS DEPARTMENT/DEPTH IS PAST THAT POINT. CLOSING AND
+      *> RE-OPENING IN EXTEND MODE FORCES THOSE LINES TO DISK BEFORE THE
+      *> CHECKPOINT RECORD IS WRITTEN, SO THE TWO STAY IN STEP NO MATTER
+      *> HOW THE JOB IS KILLED.
+      IF RPT-OPENED
+          CLOSE REPORT-FILE
+          IF WS-RPT-FS NOT = '00'
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE REPORT-FILE AT CHECKPOINT, FILE STATUS = '
+                  WS-RPT-FS
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          END-IF
+          MOVE 'N' TO WS-RPT-OPENED-SW
+          OPEN EXTEND REPORT-FILE
+          IF WS-RPT-FS = '00'
+              MOVE 'Y' TO WS-RPT-OPENED-SW
+          ELSE
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO RE-OPEN REPORT-FILE AT CHECKPOINT, FILE STATUS = '
+                  WS-RPT-FS
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          END-IF
+      END-IF
+
+      INITIALIZE CHECKPOINT-RECORD
+      MOVE WS-CURRENT-DEPT TO CKPT-DEPT
+      MOVE WS-FILE1-NAME   TO CKPT-FILENAME
+      MOVE WS-COMB-DEPTH   TO CKPT-DEPTH
+      MOVE WS-TRY-COUNT    TO CKPT-TRY-COUNT
+      PERFORM VARYING X-CI FROM 1 BY 1 UNTIL X-CI > WS-COMB-DEPTH
+          MOVE WS-COMB-IDX(X-CI) TO CKPT-COMB-IDX(X-CI)
+      END-PERFORM
+      OPEN OUTPUT CHECKPOINT-FILE
+      IF WS-CKPT-FS NOT = '00'
+          DISPLAY 'AOC_Y2020_EX01 - UNABLE TO OPEN CHECKPOINT-FILE, FILE STATUS = '
+              WS-CKPT-FS
+          IF WS-RETURN-CODE < 12
+              MOVE 12 TO WS-RETURN-CODE
+          END-IF
+      ELSE
+          WRITE CHECKPOINT-RECORD
+          IF WS-CKPT-FS NOT = '00'
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO WRITE CHECKPOINT-FILE, FILE STATUS = '
+                  WS-CKPT-FS
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          END-IF
+          CLOSE CHECKPOINT-FILE
+          IF WS-CKPT-FS NOT = '00'
+              DISPLAY 'AOC_Y2020_EX01 - UNABLE TO CLOSE CHECKPOINT-FILE, FILE STATUS = '
+                  WS-CKPT-FS
+              IF WS-RETURN-CODE < 12
+                  MOVE 12 TO WS-RETURN-CODE
+              END-IF
+          END-IF
+      END-IF.
+
+  *> SUM-COMBINATION TOTALS THE ENTRIES AT THE CURRENT COMBINATION
+  *> INDEX POSITIONS.
+  SUM-COMBINATION.
+      MOVE 0 TO WS-COMB-SUM
+      PERFORM VARYING X-CI FROM 1 BY 1 UNTIL X-CI > WS-COMB-DEPTH
+          ADD LS-DYNAMIC-ENTRIES(WS-COMB-IDX(X-CI)) TO WS-COMB-SUM
+      END-PERFORM.
+
+  *> ADVANCE-COMBINATION STEPS TO THE NEXT ASCENDING COMBINATION OF
+  *> WS-COMB-DEPTH TABLE POSITIONS (STANDARD "ODOMETER" ADVANCE),
+  *> SETTING WS-COMB-DONE-SW WHEN THE LAST COMBINATION HAS BEEN
+  *> TRIED.
+  ADVANCE-COMBINATION.
+      MOVE 'N' TO WS-ADV-FOUND-SW
+      MOVE WS-COMB-DEPTH TO WS-ADV-POS
+      PERFORM UNTIL WS-ADV-POS < 1 OR ADV-FOUND
+          COMPUTE WS-ADV-MAXVAL =
+              (X-LS-DE-MAX - 1) - (WS-COMB-DEPTH - WS-ADV-POS)
+          IF WS-COMB-IDX(WS-ADV-POS) < WS-ADV-MAXVAL
+              ADD 1 TO WS-COMB-IDX(WS-ADV-POS)
+              PERFORM VARYING X-CI FROM WS-ADV-POS BY 1
+                      UNTIL X-CI >= WS-COMB-DEPTH
+                  COMPUTE WS-COMB-IDX(X-CI + 1) = WS-COMB-IDX(X-CI) + 1
               END-PERFORM
-          IF RET IS NOT = -1 THEN
-               EXIT PERFORM
+              MOVE 'Y' TO WS-ADV-FOUND-SW
+          ELSE
+              SUBTRACT 1 FROM WS-ADV-POS
           END-IF
-          ADD 1 TO J
-          END-PERFORM
-          IF RET IS NOT = -1 THEN
-              EXIT PERFORM
+      END-PERFORM
+      IF NOT ADV-FOUND
+          MOVE 'Y' TO WS-COMB-DONE-SW
+      END-IF.
+
+  *> REPORT-COMBINATION-MATCH MULTIPLIES OUT THE MATCHED ENTRIES AND
+  *> WRITES ONE REPORT LINE NAMING THE COMBINATION DEPTH, THE
+  *> MATCHED ENTRY VALUES AND THE COMPUTED PRODUCT.
+  REPORT-COMBINATION-MATCH.
+      MOVE 1 TO RET
+      MOVE 'N' TO WS-PRODUCT-OVFL-SW
+      PERFORM VARYING X-CI FROM 1 BY 1 UNTIL X-CI > WS-COMB-DEPTH
+          MULTIPLY LS-DYNAMIC-ENTRIES(WS-COMB-IDX(X-CI)) BY RET
+              ON SIZE ERROR
+                  MOVE 'Y' TO WS-PRODUCT-OVFL-SW
+          END-MULTIPLY
+      END-PERFORM
+      MOVE WS-COMB-DEPTH TO WS-DEPTH-EDIT
+
+      *> A PRODUCT THAT OVERFLOWS EVEN THE 38-DIGIT RET FIELD IS A
+      *> REPORTING PROBLEM, NOT A FOUND-NOTHING ONE - THE MATCH IS REAL,
+      *> ONLY THE MULTIPLIED-OUT VALUE CAN'T BE SHOWN, SO SAY SO PLAINLY
+      *> RATHER THAN SILENTLY WRITING A TRUNCATED NUMBER AS IF IT WERE
+      *> CORRECT.
+      IF PRODUCT-OVERFLOW
+          DISPLAY 'AOC_Y2020_EX01 - PRODUCT OVERFLOW FOR DEPT ' WS-CURRENT-DEPT
+              ' DEPTH ' WS-DEPTH-EDIT ' - ENTRY VALUES TOO LARGE TO MULTIPLY OUT'
+          IF WS-RETURN-CODE < 12
+              MOVE 12 TO WS-RETURN-CODE
           END-IF
+      ELSE
+          MOVE RET TO VIS
+      END-IF
 
-          ADD 1 TO X-LS-DE
+      MOVE SPACES TO WS-REPORT-REC
+      MOVE 1 TO WS-REPORT-PTR
+      MOVE 'N' TO WS-REPORT-OVFL-SW
+      STRING WS-REPORT-DATE   DELIMITED BY SIZE
+             ' DEPT='         DELIMITED BY SIZE
+             WS-CURRENT-DEPT  DELIMITED BY SIZE
+             ' DEPTH='        DELIMITED BY SIZE
+             WS-DEPTH-EDIT    DELIMITED BY SIZE
+             ' IDX='          DELIMITED BY SIZE
+          INTO WS-REPORT-REC WITH POINTER WS-REPORT-PTR
+          ON OVERFLOW
+              MOVE 'Y' TO WS-REPORT-OVFL-SW
+      END-STRING
+
+      *> THE TABLE POSITIONS (LS-DYNAMIC-ENTRIES SUBSCRIPTS, I.E.
+      *> WHAT X-LS-DE WAS FOR THE OLD PART1/PART2 PAIRS AND
+      *> TRIPLES) ARE LISTED SO A MATCH TIES STRAIGHT BACK TO THE
+      *> SOURCE RECORDS IN INPUT.TXT FOR AUDIT PURPOSES.
+      PERFORM VARYING X-CI FROM 1 BY 1 UNTIL X-CI > WS-COMB-DEPTH
+          MOVE WS-COMB-IDX(X-CI) TO WS-ENTRY-EDIT
+          STRING WS-ENTRY-EDIT DELIMITED BY SIZE
+                 ' '           DELIMITED BY SIZE
+              INTO WS-REPORT-REC WITH POINTER WS-REPORT-PTR
+              ON OVERFLOW
+                  MOVE 'Y' TO WS-REPORT-OVFL-SW
+          END-STRING
       END-PERFORM
 
-      CLOSE FILE1.                                                 
-      STOP RUN.              
\ No newline at end of file
+      STRING 'ENTRIES=' DELIMITED BY SIZE
+          INTO WS-REPORT-REC WITH POINTER WS-REPORT-PTR
+          ON OVERFLOW
+              MOVE 'Y' TO WS-REPORT-OVFL-SW
+      END-STRING
+
+      PERFORM VARYING X-CI FROM 1 BY 1 UNTIL X-CI > WS-COMB-DEPTH
+          MOVE LS-DYNAMIC-ENTRIES(WS-COMB-IDX(X-CI)) TO WS-ENTRY-EDIT
+          STRING WS-ENTRY-EDIT DELIMITED BY SIZE
+                 ' '           DELIMITED BY SIZE
+              INTO WS-REPORT-REC WITH POINTER WS-REPORT-PTR
+              ON OVERFLOW
+                  MOVE 'Y' TO WS-REPORT-OVFL-SW
+          END-STRING
+      END-PERFORM
+
+      IF PRODUCT-OVERFLOW
+          STRING 'PRODUCT=*** OVERFLOW ***' DELIMITED BY SIZE
+              INTO WS-REPORT-REC WITH POINTER WS-REPORT-PTR
+              ON OVERFLOW
+                  MOVE 'Y' TO WS-REPORT-OVFL-SW
+          END-STRING
+      ELSE
+          STRING 'PRODUCT=' DELIMITED BY SIZE
+                 VIS        DELIMITED BY SIZE
+              INTO WS-REPORT-REC WITH POINTER WS-REPORT-PTR
+              ON OVERFLOW
+                  MOVE 'Y' TO WS-REPORT-OVFL-SW
+          END-STRING
+      END-IF
+
+      *> A REPORT LINE THAT RAN OUT OF ROOM IS MISSING DATA AT THE POINT
+      *> IT OVERFLOWED (STRING STOPS WRITING THE MOMENT THE RECEIVING
+      *> FIELD FILLS) - FLAG IT RATHER THAN WRITE A SILENTLY TRUNCATED
+      *> AUDIT LINE AS IF IT WERE COMPLETE.
+      IF REPORT-LINE-OVERFLOW
+          DISPLAY 'AOC_Y2020_EX01 - REPORT LINE TRUNCATED FOR DEPT ' WS-CURRENT-DEPT
+              ' DEPTH ' WS-DEPTH-EDIT ' - LINE EXCEEDED REPORT-FILE RECORD SIZE'
+          IF WS-RETURN-CODE < 12
+              MOVE 12 TO WS-RETURN-CODE
+          END-IF
+      END-IF
+
+      WRITE REPORT-LINE FROM WS-REPORT-REC
+      IF WS-RPT-FS NOT = '00'
+          DISPLAY 'AOC_Y2020_EX01 - UNABLE TO WRITE REPORT-FILE, FILE STATUS = '
+              WS-RPT-FS
+          IF WS-RETURN-CODE < 12
+              MOVE 12 TO WS-RETURN-CODE
+          END-IF
+      END-IF.
